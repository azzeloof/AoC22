@@ -1,11 +1,21 @@
       * PLS WORK
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. AoC22_03_p1.
+       PROGRAM-ID. AoC22_03_p2.
 
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION. 
                FILE-CONTROL.
-               SELECT DATAFILE ASSIGN TO 'input.txt'
+               SELECT DATAFILE ASSIGN TO DYNAMIC WS-DATAFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATAFILE-STATUS.
+               SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHK-STATUS.
+               SELECT AUDIT-FILE ASSIGN TO 'audit_p2.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT REPORT-FILE ASSIGN TO 'report_p2.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO 'exceptions_p2.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -14,8 +24,22 @@
            01 RUCKSACK-LINE.
                02 CONTENTS PIC A(48).
 
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC 9(5).
+
+           FD AUDIT-FILE.
+           01 AUDIT-LINE PIC X(180).
+
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(160).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE PIC X(175).
+
            WORKING-STORAGE SECTION.
-           01 WS-RUCKSACKS OCCURS 300 TIMES.
+           01 WS-NSACKS PIC 9(5) VALUE 0.
+           01 WS-RUCKSACKS OCCURS 1 TO 99999 TIMES
+               DEPENDING ON WS-NSACKS.
                02 WS-CONTENTS PIC A(48).
       *         02 WS-LEN PIC 99.
       *         02 WS-PLEN PIC 99.
@@ -24,12 +48,12 @@
       *         02 WS-COM PIC A(1).
       *         02 WS-RORD PIC 999.
       *         02 WS-PRI PIC 99.
-           01 WS-EOF PIC A(1).
+           01 WS-EOF PIC A(1) VALUE 'N'.
            01 WS-CNT PIC 99.
            01 WS-MATCH PIC 9.
-           01 WS-TOTAL PIC 9999.
-           01 WS-NSACKS PIC 999.
-           01 WS-SC PIC 999.
+           01 WS-TOTAL PIC 9(8) VALUE ZERO.
+           01 WS-DATAFILE-STATUS PIC XX.
+           01 WS-SC PIC 9(5).
            01 WS-LEN PIC 99.
            01 WS-T1 PIC A(48).
            01 WS-T2 PIC A(48).
@@ -37,33 +61,133 @@
            01 WS-M2 PIC 9.
            01 WS-M3 PIC 9.
            01 WS-COM PIC A(1).
+           01 WS-MATCHED PIC 9.
            01 WS-RORD PIC 999.
            01 WS-PRI PIC 99.
-      
+           01 WS-DATAFILE-NAME PIC X(100).
+           01 WS-CHK-STATUS PIC XX.
+           01 WS-CHK-RESUME PIC 9(5) VALUE 0.
+           01 WS-CHK-REM PIC 999.
+           01 WS-AUDIT-DETAIL.
+               02 WS-AUDIT-T1 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-AUDIT-T2 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-AUDIT-T3 PIC A(48).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-AUDIT-COM PIC A(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-AUDIT-PRI PIC Z9.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-AUDIT-TIMESTAMP PIC X(21).
+           01 WS-GRPSEQ PIC 9(5) VALUE 0.
+           01 WS-REPORT-DETAIL.
+               02 WS-REPORT-GRPSEQ PIC ZZZZ9.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-REPORT-T1 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-REPORT-T2 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-REPORT-T3 PIC A(48).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-REPORT-COM PIC A(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-REPORT-PRI PIC Z9.
+           01 WS-EXC-DETAIL.
+               02 WS-EXC-STARTREC PIC ZZZZ9.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-EXC-REASON PIC X(20).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-EXC-T1 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-EXC-T2 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-EXC-T3 PIC A(48).
 
        PROCEDURE DIVISION.
+           MOVE SPACES TO WS-DATAFILE-NAME.
+           ACCEPT WS-DATAFILE-NAME FROM ENVIRONMENT 'DATAFILE'.
+           IF WS-DATAFILE-NAME = SPACES THEN
+               MOVE 'input.txt' TO WS-DATAFILE-NAME
+           END-IF.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHK-STATUS = '00' THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE CHECKPOINT-RECORD TO WS-CHK-RESUME
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
            OPEN INPUT DATAFILE.
+           IF WS-DATAFILE-STATUS NOT = '00' THEN
+               DISPLAY 'UNABLE TO OPEN ' WS-DATAFILE-NAME
+                   ' - FILE STATUS ' WS-DATAFILE-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-CHK-RESUME > 0 THEN
+               DISPLAY 'RESUMING AFTER CHECKPOINT AT ' WS-CHK-RESUME
+               PERFORM VARYING WS-SC FROM 1 BY 1 UNTIL
+                   WS-SC > WS-CHK-RESUME OR WS-EOF = 'Y'
+                   READ DATAFILE
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-NSACKS
+                           MOVE RUCKSACK-LINE TO WS-CONTENTS(WS-NSACKS)
+                   END-READ
+               END-PERFORM
+           END-IF.
+
               PERFORM UNTIL WS-EOF='Y'
                   READ DATAFILE
                       AT END MOVE 'Y' TO WS-EOF
                       NOT AT END
-                           ADD 1 TO WS-NSACKS
-                           MOVE RUCKSACK-LINE TO WS-RUCKSACKS(WS-NSACKS)
+                           IF WS-NSACKS < 99999 THEN
+                               ADD 1 TO WS-NSACKS
+                               MOVE RUCKSACK-LINE
+                                   TO WS-CONTENTS(WS-NSACKS)
+                               DIVIDE WS-NSACKS BY 100 GIVING WS-CNT
+                                   REMAINDER WS-CHK-REM
+                               IF WS-CHK-REM = 0 THEN
+                                   OPEN OUTPUT CHECKPOINT-FILE
+                                   MOVE WS-NSACKS TO CHECKPOINT-RECORD
+                                   WRITE CHECKPOINT-RECORD
+                                   CLOSE CHECKPOINT-FILE
+                               END-IF
+                           ELSE
+                               DISPLAY 'WS-RUCKSACKS TABLE FULL AT '
+                                   WS-NSACKS ' - EXCESS INPUT IGNORED'
+                               MOVE 'Y' TO WS-EOF
+                           END-IF
                   END-READ
               END-PERFORM.
 
-              PERFORM VARYING WS-SC FROM 1 BY 3 UNTIL WS-SC > WS-NSACKS 
+              OPEN OUTPUT CHECKPOINT-FILE.
+              MOVE 0 TO CHECKPOINT-RECORD.
+              WRITE CHECKPOINT-RECORD.
+              CLOSE CHECKPOINT-FILE.
+
+           IF WS-NSACKS = 0 THEN
+               DISPLAY 'DATAFILE ' WS-DATAFILE-NAME ' IS EMPTY'
+               CLOSE DATAFILE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+              PERFORM VARYING WS-SC FROM 1 BY 3 UNTIL
+                  WS-SC + 2 > WS-NSACKS
+                   ADD 1 TO WS-GRPSEQ
                    MOVE WS-CONTENTS(WS-SC) TO WS-T1
                    MOVE WS-CONTENTS(WS-SC + 1) TO WS-T2
                    MOVE WS-CONTENTS(WS-SC + 2) TO WS-T3
-                   DISPLAY WS-T1
-                   DISPLAY WS-T2
-                   DISPLAY WS-T3
-                   DISPLAY " "
                    MOVE 0 TO WS-LEN
                    INSPECT FUNCTION REVERSE(WS-T1)
       -                TALLYING WS-LEN FOR LEADING SPACES
                    COMPUTE WS-LEN = LENGTH OF WS-T1 - WS-LEN
+                   MOVE SPACE TO WS-COM
+                   SET WS-MATCHED TO 0
                    PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL
                        WS-CNT > WS-LEN
                        SET WS-M2 TO 0
@@ -75,18 +199,63 @@
                        IF WS-M2 > 0 THEN
                            IF WS-M3 > 0 THEN
                                MOVE WS-T1(WS-CNT:1) TO WS-COM
-                               DISPLAY WS-COM
+                               SET WS-MATCHED TO 1
                               END-IF
                        END-IF
                    END-PERFORM
-                   SET WS-RORD TO FUNCTION ORD(WS-COM)
-                       IF WS-RORD>97 THEN 
+                   IF WS-MATCHED = 0 THEN
+                       MOVE SPACES TO WS-EXC-DETAIL
+                       MOVE WS-SC TO WS-EXC-STARTREC
+                       MOVE 'NO COMMON BADGE ITEM' TO WS-EXC-REASON
+                       MOVE WS-T1 TO WS-EXC-T1
+                       MOVE WS-T2 TO WS-EXC-T2
+                       MOVE WS-T3 TO WS-EXC-T3
+                       WRITE EXCEPTION-LINE FROM WS-EXC-DETAIL
+                   ELSE
+                       SET WS-RORD TO FUNCTION ORD(WS-COM)
+                       IF WS-RORD>97 THEN
                            SUBTRACT 97 FROM WS-RORD GIVING WS-PRI
                        ELSE
                            SUBTRACT 39 FROM WS-RORD GIVING WS-PRI
                        END-IF
-                   ADD WS-PRI TO WS-TOTAL
+                       ADD WS-PRI TO WS-TOTAL
+                         ON SIZE ERROR
+                         DISPLAY 'TOTAL PRIORITY OVERFLOW'
+                         CLOSE DATAFILE
+                         CLOSE AUDIT-FILE
+                         CLOSE REPORT-FILE
+                         CLOSE EXCEPTION-FILE
+                         STOP RUN
+                       END-ADD
+                       MOVE WS-T1 TO WS-AUDIT-T1
+                       MOVE WS-T2 TO WS-AUDIT-T2
+                       MOVE WS-T3 TO WS-AUDIT-T3
+                       MOVE WS-COM TO WS-AUDIT-COM
+                       MOVE WS-PRI TO WS-AUDIT-PRI
+                       MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+                       WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL
+                       MOVE WS-GRPSEQ TO WS-REPORT-GRPSEQ
+                       MOVE WS-T1 TO WS-REPORT-T1
+                       MOVE WS-T2 TO WS-REPORT-T2
+                       MOVE WS-T3 TO WS-REPORT-T3
+                       MOVE WS-COM TO WS-REPORT-COM
+                       MOVE WS-PRI TO WS-REPORT-PRI
+                       WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+                   END-IF
               END-PERFORM.
+           IF WS-SC <= WS-NSACKS THEN
+               MOVE SPACES TO WS-EXC-DETAIL
+               MOVE WS-SC TO WS-EXC-STARTREC
+               MOVE 'INCOMPLETE GROUP' TO WS-EXC-REASON
+               MOVE WS-CONTENTS(WS-SC) TO WS-EXC-T1
+               IF WS-SC + 1 <= WS-NSACKS THEN
+                   MOVE WS-CONTENTS(WS-SC + 1) TO WS-EXC-T2
+               END-IF
+               WRITE EXCEPTION-LINE FROM WS-EXC-DETAIL
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
       *                     INSPECT FUNCTION REVERSE (WS-CONTENTS) 
       *-                        TALLYING WS-LEN FOR LEADING SPACES
       *                     COMPUTE WS-LEN = LENGTH OF WS-CONTENTS 
