@@ -0,0 +1,269 @@
+      * PLS WORK
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AoC22_03_driver.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+               SELECT DATAFILE ASSIGN TO DYNAMIC WS-DATAFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATAFILE-STATUS.
+               SELECT SUMMARY-FILE ASSIGN TO 'summary.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO 'exceptions_driver.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD DATAFILE.
+           01 RUCKSACK-LINE.
+               02 CONTENTS PIC A(48).
+
+           FD SUMMARY-FILE.
+           01 SUMMARY-LINE PIC X(60).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE PIC X(175).
+
+           WORKING-STORAGE SECTION.
+           01 WS-NSACKS PIC 9(5) VALUE 0.
+           01 WS-RUCKSACKS OCCURS 1 TO 99999 TIMES
+               DEPENDING ON WS-NSACKS.
+               02 WS-CONTENTS PIC A(48).
+           01 WS-EOF PIC A(1) VALUE 'N'.
+           01 WS-SC PIC 9(5).
+           01 WS-CNT PIC 99.
+           01 WS-MATCH PIC 9.
+           01 WS-LEN PIC 99.
+           01 WS-PLEN PIC 99.
+           01 WS-REM PIC 9.
+           01 WS-VALID PIC 9.
+           01 WS-POC1 PIC A(24).
+           01 WS-POC2 PIC A(24).
+           01 WS-COM PIC A(1).
+           01 WS-RORD PIC 999.
+           01 WS-PRI PIC 99.
+           01 WS-TOTAL1 PIC 9(8) VALUE ZERO.
+           01 WS-T1 PIC A(48).
+           01 WS-T2 PIC A(48).
+           01 WS-T3 PIC A(48).
+           01 WS-M2 PIC 9.
+           01 WS-M3 PIC 9.
+           01 WS-MATCHED PIC 9.
+           01 WS-TOTAL2 PIC 9(8) VALUE ZERO.
+           01 WS-DATAFILE-STATUS PIC XX.
+           01 WS-DATAFILE-NAME PIC X(100).
+           01 WS-SPACES PIC 99.
+           01 WS-EXC-DETAIL.
+               02 WS-EXC-STARTREC PIC ZZZZ9.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-EXC-REASON PIC X(20).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-EXC-T1 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-EXC-T2 PIC A(48).
+               02 FILLER PIC X(1) VALUE SPACE.
+               02 WS-EXC-T3 PIC A(48).
+
+       PROCEDURE DIVISION.
+           MOVE SPACES TO WS-DATAFILE-NAME.
+           ACCEPT WS-DATAFILE-NAME FROM ENVIRONMENT 'DATAFILE'.
+           IF WS-DATAFILE-NAME = SPACES THEN
+               MOVE 'input.txt' TO WS-DATAFILE-NAME
+           END-IF.
+           OPEN INPUT DATAFILE.
+           IF WS-DATAFILE-STATUS NOT = '00' THEN
+               DISPLAY 'UNABLE TO OPEN ' WS-DATAFILE-NAME
+                   ' - FILE STATUS ' WS-DATAFILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SUMMARY-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+
+              PERFORM UNTIL WS-EOF = 'Y'
+                  READ DATAFILE
+                      AT END MOVE 'Y' TO WS-EOF
+                      NOT AT END
+                           IF WS-NSACKS < 99999 THEN
+                               ADD 1 TO WS-NSACKS
+                               MOVE RUCKSACK-LINE
+                                   TO WS-CONTENTS(WS-NSACKS)
+                           ELSE
+                               DISPLAY 'WS-RUCKSACKS TABLE FULL AT '
+                                   WS-NSACKS ' - EXCESS INPUT IGNORED'
+                               MOVE 'Y' TO WS-EOF
+                           END-IF
+                  END-READ
+              END-PERFORM.
+
+           IF WS-NSACKS = 0 THEN
+               DISPLAY 'DATAFILE ' WS-DATAFILE-NAME ' IS EMPTY'
+               CLOSE DATAFILE
+               CLOSE SUMMARY-FILE
+               CLOSE EXCEPTION-FILE
+               STOP RUN
+           END-IF.
+
+      *    PASS ONE - HALF-SPLIT COMMON-ITEM PRIORITY, PER RUCKSACK
+              PERFORM VARYING WS-SC FROM 1 BY 1 UNTIL WS-SC > WS-NSACKS
+                   MOVE 0 TO WS-LEN
+                   INSPECT FUNCTION REVERSE (WS-CONTENTS(WS-SC))
+      -                TALLYING WS-LEN FOR LEADING SPACES
+                   COMPUTE WS-LEN = LENGTH OF WS-CONTENTS(WS-SC)
+      -                 - WS-LEN
+                   SET WS-VALID TO 1
+                   IF WS-LEN = 0 THEN
+                       SET WS-VALID TO 0
+                   END-IF
+                   DIVIDE WS-LEN BY 2 GIVING WS-PLEN REMAINDER WS-REM
+                   IF WS-REM NOT = 0 THEN
+                       SET WS-VALID TO 0
+                   END-IF
+                   IF WS-VALID = 1 AND
+                       WS-CONTENTS(WS-SC)(1:WS-LEN) IS NOT ALPHABETIC
+                       THEN
+                       SET WS-VALID TO 0
+                   END-IF
+                   IF WS-VALID = 1 THEN
+                       MOVE 0 TO WS-SPACES
+                       INSPECT WS-CONTENTS(WS-SC)(1:WS-LEN)
+                           TALLYING WS-SPACES FOR ALL SPACE
+                       IF WS-SPACES > 0 THEN
+                           SET WS-VALID TO 0
+                       END-IF
+                   END-IF
+                   IF WS-VALID = 1 THEN
+                       MOVE WS-CONTENTS(WS-SC)(1:WS-PLEN) TO WS-POC1
+                       MOVE WS-CONTENTS(WS-SC)(WS-PLEN + 1:WS-PLEN)
+      -                    TO WS-POC2
+                       SET WS-CNT TO 0
+                       SET WS-MATCHED TO 0
+                       PERFORM UNTIL WS-CNT > WS-PLEN
+                           SET WS-MATCH TO 0
+                           INSPECT WS-POC2 TALLYING WS-MATCH
+                               FOR ALL WS-POC1(WS-CNT:1)
+                           IF WS-MATCH>0 THEN
+                               MOVE WS-POC1(WS-CNT:1) TO WS-COM
+                               SET WS-MATCHED TO 1
+                               SET WS-RORD TO FUNCTION ORD(WS-COM)
+                               IF WS-RORD>97 THEN
+                                   SUBTRACT 97 FROM
+                                       WS-RORD GIVING WS-PRI
+                               ELSE
+                                   SUBTRACT 39 FROM
+                                       WS-RORD GIVING WS-PRI
+                               END-IF
+                               ADD WS-PRI TO WS-TOTAL1
+                                 ON SIZE ERROR
+                                 DISPLAY 'HALF-SPLIT TOTAL OVERFLOW'
+                                 CLOSE DATAFILE
+                                 CLOSE SUMMARY-FILE
+                                 CLOSE EXCEPTION-FILE
+                                 STOP RUN
+                               END-ADD
+                               ADD 1 TO WS-PLEN GIVING WS-CNT
+                           ELSE
+                               ADD 1 TO WS-CNT
+                           END-IF
+                       END-PERFORM
+                       IF WS-MATCHED = 0 THEN
+                           MOVE SPACES TO WS-EXC-DETAIL
+                           MOVE WS-SC TO WS-EXC-STARTREC
+                           MOVE 'NO COMMON ITEM' TO WS-EXC-REASON
+                           MOVE WS-CONTENTS(WS-SC) TO WS-EXC-T1
+                           WRITE EXCEPTION-LINE FROM WS-EXC-DETAIL
+                       END-IF
+                   ELSE
+                       MOVE SPACES TO WS-EXC-DETAIL
+                       MOVE WS-SC TO WS-EXC-STARTREC
+                       MOVE 'INVALID FORMAT' TO WS-EXC-REASON
+                       MOVE WS-CONTENTS(WS-SC) TO WS-EXC-T1
+                       WRITE EXCEPTION-LINE FROM WS-EXC-DETAIL
+                   END-IF
+              END-PERFORM.
+
+      *    PASS TWO - THREE-RUCKSACK GROUP BADGE PRIORITY
+              PERFORM VARYING WS-SC FROM 1 BY 3 UNTIL
+                  WS-SC + 2 > WS-NSACKS
+                   MOVE WS-CONTENTS(WS-SC) TO WS-T1
+                   MOVE WS-CONTENTS(WS-SC + 1) TO WS-T2
+                   MOVE WS-CONTENTS(WS-SC + 2) TO WS-T3
+                   MOVE 0 TO WS-LEN
+                   INSPECT FUNCTION REVERSE(WS-T1)
+      -                TALLYING WS-LEN FOR LEADING SPACES
+                   COMPUTE WS-LEN = LENGTH OF WS-T1 - WS-LEN
+                   MOVE SPACE TO WS-COM
+                   SET WS-MATCHED TO 0
+                   PERFORM VARYING WS-CNT FROM 1 BY 1 UNTIL
+                       WS-CNT > WS-LEN
+                       SET WS-M2 TO 0
+                       SET WS-M3 TO 0
+                       INSPECT WS-T2 TALLYING WS-M2
+                           FOR ALL WS-T1(WS-CNT:1)
+                       INSPECT WS-T3 TALLYING WS-M3
+                           FOR ALL WS-T1(WS-CNT:1)
+                       IF WS-M2 > 0 THEN
+                           IF WS-M3 > 0 THEN
+                               MOVE WS-T1(WS-CNT:1) TO WS-COM
+                               SET WS-MATCHED TO 1
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   IF WS-MATCHED = 0 THEN
+                       MOVE SPACES TO WS-EXC-DETAIL
+                       MOVE WS-SC TO WS-EXC-STARTREC
+                       MOVE 'NO COMMON BADGE ITEM' TO WS-EXC-REASON
+                       MOVE WS-T1 TO WS-EXC-T1
+                       MOVE WS-T2 TO WS-EXC-T2
+                       MOVE WS-T3 TO WS-EXC-T3
+                       WRITE EXCEPTION-LINE FROM WS-EXC-DETAIL
+                   ELSE
+                       SET WS-RORD TO FUNCTION ORD(WS-COM)
+                           IF WS-RORD>97 THEN
+                               SUBTRACT 97 FROM WS-RORD GIVING WS-PRI
+                           ELSE
+                               SUBTRACT 39 FROM WS-RORD GIVING WS-PRI
+                           END-IF
+                       ADD WS-PRI TO WS-TOTAL2
+                         ON SIZE ERROR
+                         DISPLAY 'GROUP BADGE TOTAL OVERFLOW'
+                         CLOSE DATAFILE
+                         CLOSE SUMMARY-FILE
+                         CLOSE EXCEPTION-FILE
+                         STOP RUN
+                       END-ADD
+                   END-IF
+              END-PERFORM.
+           IF WS-SC <= WS-NSACKS THEN
+               MOVE SPACES TO WS-EXC-DETAIL
+               MOVE WS-SC TO WS-EXC-STARTREC
+               MOVE 'INCOMPLETE GROUP' TO WS-EXC-REASON
+               MOVE WS-CONTENTS(WS-SC) TO WS-EXC-T1
+               IF WS-SC + 1 <= WS-NSACKS THEN
+                   MOVE WS-CONTENTS(WS-SC + 1) TO WS-EXC-T2
+               END-IF
+               WRITE EXCEPTION-LINE FROM WS-EXC-DETAIL
+           END-IF.
+
+              MOVE SPACES TO SUMMARY-LINE.
+              STRING 'RUCKSACKS READ: ' DELIMITED BY SIZE
+                  WS-NSACKS DELIMITED BY SIZE
+                  INTO SUMMARY-LINE.
+              WRITE SUMMARY-LINE.
+              MOVE SPACES TO SUMMARY-LINE.
+              STRING 'HALF-SPLIT PRIORITY TOTAL: ' DELIMITED BY SIZE
+                  WS-TOTAL1 DELIMITED BY SIZE
+                  INTO SUMMARY-LINE.
+              WRITE SUMMARY-LINE.
+              MOVE SPACES TO SUMMARY-LINE.
+              STRING 'GROUP BADGE PRIORITY TOTAL: ' DELIMITED BY SIZE
+                  WS-TOTAL2 DELIMITED BY SIZE
+                  INTO SUMMARY-LINE.
+              WRITE SUMMARY-LINE.
+
+           CLOSE DATAFILE.
+           CLOSE SUMMARY-FILE.
+           CLOSE EXCEPTION-FILE.
+           DISPLAY 'HALF-SPLIT PRIORITY TOTAL: ' WS-TOTAL1.
+           DISPLAY 'GROUP BADGE PRIORITY TOTAL: ' WS-TOTAL2.
+           STOP RUN.
