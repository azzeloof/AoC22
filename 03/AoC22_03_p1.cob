@@ -3,9 +3,16 @@
        PROGRAM-ID. AoC22_03_p1.
 
        ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION. 
+           INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-               SELECT DATAFILE ASSIGN TO 'input.txt'
+               SELECT DATAFILE ASSIGN TO DYNAMIC WS-DATAFILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATAFILE-STATUS.
+               SELECT REPORT-FILE ASSIGN TO 'report_p1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT EXCEPTION-FILE ASSIGN TO 'exceptions_p1.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+               SELECT AUDIT-FILE ASSIGN TO 'audit_p1.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -14,7 +21,40 @@
            01 RUCKSACK-LINE.
                02 CONTENTS PIC A(48).
 
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(55).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE PIC X(77).
+
+           FD AUDIT-FILE.
+           01 AUDIT-LINE PIC X(80).
+
            WORKING-STORAGE SECTION.
+           01 WS-REPORT-DETAIL.
+               02 WS-REPORT-CONTENTS PIC A(48).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-REPORT-COM PIC A(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-REPORT-PRI PIC Z9.
+           01 WS-REPORT-TOTAL.
+               02 FILLER PIC X(16) VALUE 'TOTAL PRIORITY: '.
+               02 WS-REPORT-TOTAL-OUT PIC Z(7)9.
+               02 FILLER PIC X(24) VALUE SPACES.
+           01 WS-EXCEPTION-LINE.
+               02 WS-EXC-LINENO PIC ZZZZ9.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-EXC-REASON PIC X(20).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-EXC-CONTENTS PIC A(48).
+           01 WS-AUDIT-DETAIL.
+               02 WS-AUDIT-CONTENTS PIC A(48).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-AUDIT-COM PIC A(1).
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-AUDIT-PRI PIC Z9.
+               02 FILLER PIC X(2) VALUE SPACES.
+               02 WS-AUDIT-TIMESTAMP PIC X(21).
            01 WS-RUCKSACKS.
                02 WS-CONTENTS PIC A(48).
                02 WS-LEN PIC 99.
@@ -24,35 +64,86 @@
                02 WS-COM PIC A(1).
                02 WS-RORD PIC 999.
                02 WS-PRI PIC 99.
-           01 WS-EOF PIC A(1).
+           01 WS-EOF PIC A(1) VALUE 'N'.
            01 WS-CNT PIC 99.
            01 WS-MATCH PIC 9.
-           01 WS-TOTAL PIC 9999.
+           01 WS-MATCHED PIC 9.
+           01 WS-TOTAL PIC 9(8) VALUE ZERO.
+           01 WS-LINENO PIC 99999 VALUE ZERO.
+           01 WS-REM PIC 9.
+           01 WS-VALID PIC 9.
+           01 WS-SPACES PIC 99.
+           01 WS-DATAFILE-NAME PIC X(100).
+           01 WS-DATAFILE-STATUS PIC XX.
 
        PROCEDURE DIVISION.
+           MOVE SPACES TO WS-DATAFILE-NAME.
+           ACCEPT WS-DATAFILE-NAME FROM ENVIRONMENT 'DATAFILE'.
+           IF WS-DATAFILE-NAME = SPACES THEN
+               MOVE 'input.txt' TO WS-DATAFILE-NAME
+           END-IF.
            OPEN INPUT DATAFILE.
+           IF WS-DATAFILE-STATUS NOT = '00' THEN
+               DISPLAY 'UNABLE TO OPEN ' WS-DATAFILE-NAME
+                   ' - FILE STATUS ' WS-DATAFILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN OUTPUT AUDIT-FILE.
               PERFORM UNTIL WS-EOF='Y'
                   READ DATAFILE INTO WS-RUCKSACKS
                       AT END MOVE 'Y' TO WS-EOF
                       NOT AT END
-                           DISPLAY WS-CONTENTS
-                           INSPECT FUNCTION REVERSE (WS-CONTENTS) 
+                           ADD 1 TO WS-LINENO
+                           INSPECT FUNCTION REVERSE (WS-CONTENTS)
       -                        TALLYING WS-LEN FOR LEADING SPACES
-                           COMPUTE WS-LEN = LENGTH OF WS-CONTENTS 
+                           COMPUTE WS-LEN = LENGTH OF WS-CONTENTS
       -                         - WS-LEN
-                           DIVIDE 2 INTO WS-LEN GIVING WS-PLEN
+                           SET WS-VALID TO 1
+                           IF WS-LEN = 0 THEN
+                               SET WS-VALID TO 0
+                           END-IF
+                           DIVIDE WS-LEN BY 2 GIVING WS-PLEN
+                               REMAINDER WS-REM
+                           IF WS-REM NOT = 0 THEN
+                               SET WS-VALID TO 0
+                           END-IF
+                           IF WS-VALID = 1 AND
+                               WS-CONTENTS(1:WS-LEN) IS NOT ALPHABETIC
+                               THEN
+                               SET WS-VALID TO 0
+                           END-IF
+                           IF WS-VALID = 1 THEN
+                               MOVE 0 TO WS-SPACES
+                               INSPECT WS-CONTENTS(1:WS-LEN)
+                                   TALLYING WS-SPACES FOR ALL SPACE
+                               IF WS-SPACES > 0 THEN
+                                   SET WS-VALID TO 0
+                               END-IF
+                           END-IF
+                           IF WS-VALID = 0 THEN
+                               MOVE SPACES TO WS-EXCEPTION-LINE
+                               MOVE WS-LINENO TO WS-EXC-LINENO
+                               MOVE 'INVALID FORMAT' TO WS-EXC-REASON
+                               MOVE WS-CONTENTS TO WS-EXC-CONTENTS
+                               WRITE EXCEPTION-LINE
+                                   FROM WS-EXCEPTION-LINE
+                           ELSE
                            MOVE WS-CONTENTS(1:WS-PLEN) TO WS-POC1
                            MOVE WS-CONTENTS(WS-PLEN + 1 :WS-PLEN)
       -                        TO WS-POC2
                            SET WS-CNT TO 0
+                           SET WS-MATCHED TO 0
                            PERFORM UNTIL WS-CNT > WS-PLEN
                                SET WS-MATCH TO 0
                                INSPECT WS-POC2 TALLYING WS-MATCH
                                    FOR ALL WS-POC1(WS-CNT:1)
                                IF WS-MATCH>0 THEN
                                    MOVE WS-POC1(WS-CNT:1) TO WS-COM
+                                   SET WS-MATCHED TO 1
                                    SET WS-RORD TO FUNCTION ORD(WS-COM)
-                                   IF WS-RORD>97 THEN 
+                                   IF WS-RORD>97 THEN
                                        SUBTRACT 97 FROM
                                            WS-RORD GIVING WS-PRI
                                    ELSE
@@ -60,14 +151,54 @@
                                            WS-RORD GIVING WS-PRI
                                    END-IF
                                    ADD WS-PRI TO WS-TOTAL
+                                     ON SIZE ERROR
+                                     DISPLAY 'TOTAL PRIORITY OVERFLOW'
+                                     CLOSE DATAFILE
+                                     CLOSE REPORT-FILE
+                                     CLOSE EXCEPTION-FILE
+                                     CLOSE AUDIT-FILE
+                                     STOP RUN
+                                   END-ADD
                                    ADD 1 TO WS-PLEN GIVING WS-CNT
                                ELSE
                                    ADD 1 TO WS-CNT
                                END-IF
                            END-PERFORM
+                           IF WS-MATCHED = 0 THEN
+                               MOVE SPACES TO WS-EXCEPTION-LINE
+                               MOVE WS-LINENO TO WS-EXC-LINENO
+                               MOVE 'NO COMMON ITEM' TO WS-EXC-REASON
+                               MOVE WS-CONTENTS TO WS-EXC-CONTENTS
+                               WRITE EXCEPTION-LINE
+                                   FROM WS-EXCEPTION-LINE
+                           ELSE
+                           MOVE WS-CONTENTS TO WS-REPORT-CONTENTS
+                           MOVE WS-COM TO WS-REPORT-COM
+                           MOVE WS-PRI TO WS-REPORT-PRI
+                           WRITE REPORT-LINE FROM WS-REPORT-DETAIL
+                           MOVE WS-CONTENTS TO WS-AUDIT-CONTENTS
+                           MOVE WS-COM TO WS-AUDIT-COM
+                           MOVE WS-PRI TO WS-AUDIT-PRI
+                           MOVE FUNCTION CURRENT-DATE
+                               TO WS-AUDIT-TIMESTAMP
+                           WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL
+                           END-IF
+                           END-IF
                  END-READ
               END-PERFORM.
+           IF WS-LINENO = 0 THEN
+               DISPLAY 'DATAFILE ' WS-DATAFILE-NAME ' IS EMPTY'
+               CLOSE DATAFILE
+               CLOSE REPORT-FILE
+               CLOSE EXCEPTION-FILE
+               CLOSE AUDIT-FILE
+               STOP RUN
+           END-IF.
+           MOVE WS-TOTAL TO WS-REPORT-TOTAL-OUT.
+           WRITE REPORT-LINE FROM WS-REPORT-TOTAL.
            CLOSE DATAFILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-FILE.
            DISPLAY WS-TOTAL.
            STOP RUN.
-           
\ No newline at end of file
